@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. empMaint.
+000120 AUTHOR. Nathan Kernan.
+000130 INSTALLATION. Payroll Systems.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    COMPANION MAINTENANCE PROGRAM FOR THE EMPLOYEE MASTER FILE.
+000180*    LETS A USER ADD A NEW EMPLOYEE, CHANGE AN EXISTING ONE, OR
+000190*    DEACTIVATE (TERMINATE) ONE WITHOUT HAND-EDITING EMPLOYEES.TXT.
+000200*    EACH ACTION IS APPLIED DIRECTLY AGAINST THE INDEXED MASTER
+000210*    BY EMP-ID - NO LOAD-EVERYTHING-REWRITE-EVERYTHING PASS.
+000220*
+000230*    MODIFICATION HISTORY
+000240*    DATE       INIT  DESCRIPTION
+000250*    ---------- ----  ------------------------------------------
+000260*    2026-08-09 NK    ORIGINAL PROGRAM.
+000270*    2026-08-09 NK    EMP-FILE NOW EXPLICITLY LINE SEQUENTIAL -
+000280*                     WITHOUT IT, RECORDS AFTER THE FIRST ONE
+000290*                     MISALIGNED ON THE EMBEDDED NEWLINES.
+000300*    2026-08-09 NK    EMP-TABLE LAYOUT MOVED TO THE SHARED
+000310*                     EMPTBL COPYBOOK SO RECORDSEARCH'S BATCH
+000320*                     MODE COULD REUSE IT.
+000330*    2026-08-09 NK    EMP-FILE MOVED TO INDEXED ORGANIZATION.
+000340*                     REWROTE THIS PROGRAM AROUND DIRECT KEYED
+000350*                     READ/WRITE/REWRITE INSTEAD OF THE OLD
+000360*                     LOAD-TABLE / REWRITE-EVERYTHING PASS,
+000370*                     WHICH ONLY WORKED BECAUSE THE FILE WAS
+000380*                     SEQUENTIAL - A KEYED FILE CAN'T BE
+000390*                     RE-WRITTEN OUT OF KEY ORDER.
+000400*    2026-08-09 NK    3000/4000/5000 USED TO DISPLAY "NOT FOUND"
+000410*                     OR "ALREADY ON FILE" AND THEN GO TO AN
+000420*                     EXIT PARAGRAPH.  UNDER A BARE PERFORM (NO
+000430*                     THRU) THAT GO TO LANDS OUTSIDE THE
+000440*                     PERFORMED RANGE AND FALLS INTO THE NEXT
+000450*                     PARAGRAPH INSTEAD OF RETURNING TO
+000460*                     2000-PROCESS-ONE-TRANSACTION - AN ID
+000470*                     ALREADY ON FILE DURING ADD WOULD FALL
+000480*                     THROUGH INTO CHANGE, AND SO ON.  REWORKED
+000490*                     ALL THREE AROUND A SINGLE IF ON THE READ
+000500*                     RESULT INSTEAD OF GO TO/EXIT.
+000510******************************************************************
+000520
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT EMP-FILE ASSIGN TO "employees.txt"
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS DYNAMIC
+000590         RECORD KEY IS EMP-ID
+000600         FILE STATUS IS WS-EMP-FILE-STATUS.
+000610
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  EMP-FILE.
+000650     COPY "EMPREC.cpy".
+000660
+000670 WORKING-STORAGE SECTION.
+000680 01  WS-EMP-FILE-STATUS      PIC X(02).
+000690     88  WS-EMP-FILE-OK          VALUE "00".
+000700     88  WS-EMP-FILE-NOT-FOUND   VALUE "35".
+000710
+000720 01  WS-ACTION               PIC X(01).
+000730     88  WS-ACTION-ADD           VALUE "A".
+000740     88  WS-ACTION-CHANGE        VALUE "C".
+000750     88  WS-ACTION-DEACTIVATE    VALUE "D".
+000760     88  WS-ACTION-QUIT          VALUE "Q".
+000770
+000780 77  WS-ID-ENTRY             PIC X(05).
+000790 77  WS-NAME-ENTRY           PIC X(20).
+000800 77  WS-DEPT-ENTRY           PIC X(04).
+000810 77  WS-HIRE-DATE-ENTRY      PIC 9(08).
+000820 77  WS-PAY-GRADE-ENTRY      PIC X(03).
+000830
+000840 PROCEDURE DIVISION.
+000850
+000860 0000-MAINLINE.
+000870     PERFORM 1000-OPEN-MASTER
+000880     PERFORM 2000-PROCESS-ONE-TRANSACTION
+000890         UNTIL WS-ACTION-QUIT
+000900     CLOSE EMP-FILE
+000910     STOP RUN.
+000920
+000930******************************************************************
+000940*    1000-OPEN-MASTER - OPENS THE INDEXED MASTER FOR UPDATE.
+000950*    A FILE-NOT-FOUND STATUS CREATES A BRAND NEW, EMPTY MASTER
+000960*    RATHER THAN BEING TREATED AS AN ERROR.
+000970******************************************************************
+000980 1000-OPEN-MASTER.
+000990     OPEN I-O EMP-FILE
+001000     IF WS-EMP-FILE-NOT-FOUND
+001010         OPEN OUTPUT EMP-FILE
+001020         CLOSE EMP-FILE
+001030         OPEN I-O EMP-FILE
+001040     END-IF
+001050     IF NOT WS-EMP-FILE-OK
+001060         DISPLAY "Unable to open employee file, status "
+001070             WS-EMP-FILE-STATUS
+001080         STOP RUN
+001090     END-IF.
+001100
+001110******************************************************************
+001120*    2000-PROCESS-ONE-TRANSACTION - PROMPTS FOR ONE MAINTENANCE
+001130*    ACTION AND CARRIES IT OUT DIRECTLY AGAINST EMP-FILE.
+001140******************************************************************
+001150 2000-PROCESS-ONE-TRANSACTION.
+001160     DISPLAY "A)dd  C)hange  D)eactivate  Q)uit: "
+001170     ACCEPT WS-ACTION
+001180     EVALUATE TRUE
+001190         WHEN WS-ACTION-ADD
+001200             PERFORM 3000-ADD-EMPLOYEE
+001210         WHEN WS-ACTION-CHANGE
+001220             PERFORM 4000-CHANGE-EMPLOYEE
+001230         WHEN WS-ACTION-DEACTIVATE
+001240             PERFORM 5000-DEACTIVATE-EMPLOYEE
+001250         WHEN WS-ACTION-QUIT
+001260             CONTINUE
+001270         WHEN OTHER
+001280             DISPLAY "Invalid action, try again."
+001290     END-EVALUATE.
+001300
+001310******************************************************************
+001320*    3000-ADD-EMPLOYEE
+001330******************************************************************
+001340 3000-ADD-EMPLOYEE.
+001350     DISPLAY "New employee ID: "
+001360     ACCEPT WS-ID-ENTRY
+001370     MOVE WS-ID-ENTRY TO EMP-ID
+001380     READ EMP-FILE
+001390         INVALID KEY
+001400             CONTINUE
+001410     END-READ
+001420     IF WS-EMP-FILE-OK
+001430         DISPLAY "Employee ID already on file."
+001440     ELSE
+001450         DISPLAY "Name: "
+001460         ACCEPT WS-NAME-ENTRY
+001470         DISPLAY "Department code: "
+001480         ACCEPT WS-DEPT-ENTRY
+001490         DISPLAY "Hire date (YYYYMMDD): "
+001500         ACCEPT WS-HIRE-DATE-ENTRY
+001510         DISPLAY "Pay grade: "
+001520         ACCEPT WS-PAY-GRADE-ENTRY
+001530         MOVE WS-NAME-ENTRY      TO EMP-NAME
+001540         MOVE WS-DEPT-ENTRY      TO EMP-DEPT
+001550         MOVE WS-HIRE-DATE-ENTRY TO EMP-HIRE-DATE
+001560         MOVE WS-PAY-GRADE-ENTRY TO EMP-PAY-GRADE
+001570         MOVE "A"                TO EMP-STATUS
+001580         WRITE EMP-REC
+001590             INVALID KEY
+001600                 DISPLAY "Unable to add employee, status "
+001610                     WS-EMP-FILE-STATUS
+001620         END-WRITE
+001630         IF WS-EMP-FILE-OK
+001640             DISPLAY "Employee added."
+001650         END-IF
+001660     END-IF.
+001670
+001680******************************************************************
+001690*    4000-CHANGE-EMPLOYEE
+001700******************************************************************
+001710 4000-CHANGE-EMPLOYEE.
+001720     DISPLAY "ID to change: "
+001730     ACCEPT WS-ID-ENTRY
+001740     MOVE WS-ID-ENTRY TO EMP-ID
+001750     READ EMP-FILE
+001760         INVALID KEY
+001770             DISPLAY "Employee ID not found."
+001780     END-READ
+001790     IF WS-EMP-FILE-OK
+001800         DISPLAY "New name: "
+001810         ACCEPT WS-NAME-ENTRY
+001820         DISPLAY "New department code: "
+001830         ACCEPT WS-DEPT-ENTRY
+001840         DISPLAY "New hire date (YYYYMMDD): "
+001850         ACCEPT WS-HIRE-DATE-ENTRY
+001860         DISPLAY "New pay grade: "
+001870         ACCEPT WS-PAY-GRADE-ENTRY
+001880         MOVE WS-NAME-ENTRY      TO EMP-NAME
+001890         MOVE WS-DEPT-ENTRY      TO EMP-DEPT
+001900         MOVE WS-HIRE-DATE-ENTRY TO EMP-HIRE-DATE
+001910         MOVE WS-PAY-GRADE-ENTRY TO EMP-PAY-GRADE
+001920         REWRITE EMP-REC
+001930             INVALID KEY
+001940                 DISPLAY "Unable to update employee, status "
+001950                     WS-EMP-FILE-STATUS
+001960         END-REWRITE
+001970         IF WS-EMP-FILE-OK
+001980             DISPLAY "Employee changed."
+001990         END-IF
+002000     END-IF.
+002010
+002020******************************************************************
+002030*    5000-DEACTIVATE-EMPLOYEE
+002040******************************************************************
+002050 5000-DEACTIVATE-EMPLOYEE.
+002060     DISPLAY "ID to deactivate: "
+002070     ACCEPT WS-ID-ENTRY
+002080     MOVE WS-ID-ENTRY TO EMP-ID
+002090     READ EMP-FILE
+002100         INVALID KEY
+002110             DISPLAY "Employee ID not found."
+002120     END-READ
+002130     IF WS-EMP-FILE-OK
+002140         MOVE "T" TO EMP-STATUS
+002150         REWRITE EMP-REC
+002160             INVALID KEY
+002170                 DISPLAY "Unable to update employee, status "
+002180                     WS-EMP-FILE-STATUS
+002190         END-REWRITE
+002200         IF WS-EMP-FILE-OK
+002210             DISPLAY "Employee deactivated."
+002220         END-IF
+002230     END-IF.
+002240
+002250 END PROGRAM empMaint.
