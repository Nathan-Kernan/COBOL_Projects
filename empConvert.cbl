@@ -0,0 +1,154 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. empConvert.
+000120 AUTHOR. Nathan Kernan.
+000130 INSTALLATION. Payroll Systems.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    ONE-TIME CUTOVER UTILITY.  RECORDSEARCH, BUBBLESORT,
+000180*    EMPMAINT, EMPRECON, AND EMPPAYEXTRACT ALL NOW OPEN
+000190*    EMPLOYEES.TXT AS ORGANIZATION INDEXED, KEYED ON EMP-ID, BUT
+000200*    A PRODUCTION EMPLOYEES.TXT WRITTEN BEFORE THAT CHANGE IS A
+000210*    PLAIN LINE SEQUENTIAL TEXT FILE - AN INCOMPATIBLE ON-DISK
+000220*    FORMAT THAT NONE OF THOSE FIVE PROGRAMS CAN OPEN.  THIS
+000230*    PROGRAM READS THE OLD SEQUENTIAL FILE AND WRITES EACH
+000240*    RECORD INTO A NEW INDEXED FILE.  IT IS MEANT TO BE RUN ONCE,
+000250*    BY HAND, DURING THE CUTOVER:
+000260*
+000270*        1. RENAME THE EXISTING EMPLOYEES.TXT TO
+000280*           EMPLOYEES-OLD.TXT.
+000290*        2. RUN EMPCONVERT.  IT READS EMPLOYEES-OLD.TXT AND
+000300*           WRITES A NEW, INDEXED EMPLOYEES.TXT.
+000310*        3. CONFIRM THE RECORD COUNTS DISPLAYED AT THE END MATCH
+000320*           BEFORE RETIRING EMPLOYEES-OLD.TXT.
+000330*
+000340*    NOT PART OF THE NORMAL DAILY JOB STREAM - RECORDSEARCH,
+000350*    BUBBLESORT, EMPMAINT, EMPRECON, AND EMPPAYEXTRACT ALL STILL
+000360*    EXPECT EMPLOYEES.TXT TO ALREADY BE INDEXED BY THE TIME THEY
+000370*    RUN.
+000380*
+000390*    MODIFICATION HISTORY
+000400*    DATE       INIT  DESCRIPTION
+000410*    ---------- ----  ------------------------------------------
+000420*    2026-08-09 NK    ORIGINAL PROGRAM.
+000421*    2026-08-09 NK    NEW-EMP-FILE WAS ACCESS MODE SEQUENTIAL, BUT
+000422*                     EMPLOYEES-OLD.TXT IS NOT GUARANTEED TO BE IN
+000423*                     ASCENDING EMP-ID ORDER - WRITING OUT OF KEY
+000424*                     ORDER UNDER SEQUENTIAL ACCESS RAISES INVALID
+000425*                     KEY ON EVERY OUT-OF-SEQUENCE RECORD. CHANGED
+000426*                     TO ACCESS MODE RANDOM SO RECORDS CONVERT IN
+000427*                     WHATEVER ORDER THEY ARE READ.
+000430******************************************************************
+000440
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT OLD-EMP-FILE ASSIGN TO "employees-old.txt"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-OLD-FILE-STATUS.
+000510
+000520     SELECT NEW-EMP-FILE ASSIGN TO "employees.txt"
+000530         ORGANIZATION IS INDEXED
+000540         ACCESS MODE IS RANDOM
+000550         RECORD KEY IS NEW-EMP-ID
+000560         FILE STATUS IS WS-NEW-FILE-STATUS.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  OLD-EMP-FILE.
+000610     COPY "EMPREC.cpy".
+000620
+000630 FD  NEW-EMP-FILE.
+000640 01  NEW-EMP-REC.
+000650     05  NEW-EMP-ID              PIC X(05).
+000660     05  NEW-EMP-NAME            PIC X(20).
+000670     05  NEW-EMP-DEPT            PIC X(04).
+000680     05  NEW-EMP-HIRE-DATE       PIC 9(08).
+000690     05  NEW-EMP-PAY-GRADE       PIC X(03).
+000700     05  NEW-EMP-STATUS          PIC X(01).
+000710
+000720 WORKING-STORAGE SECTION.
+000730 01  WS-OLD-FILE-STATUS      PIC X(02).
+000740     88  WS-OLD-FILE-OK          VALUE "00".
+000750     88  WS-OLD-FILE-NOT-FOUND   VALUE "35".
+000760 01  WS-NEW-FILE-STATUS      PIC X(02).
+000770     88  WS-NEW-FILE-OK          VALUE "00".
+000780 01  EOF                     PIC X VALUE "N".
+000790
+000800 77  WS-CONVERTED-COUNT      PIC 9(04) COMP VALUE 0.
+000810 77  WS-REJECTED-COUNT       PIC 9(04) COMP VALUE 0.
+000820
+000830 PROCEDURE DIVISION.
+000840
+000850 0000-MAINLINE.
+000860     PERFORM 1000-OPEN-FILES
+000870     PERFORM 2000-CONVERT-ONE-RECORD
+000880         UNTIL EOF = "Y"
+000890     CLOSE OLD-EMP-FILE
+000900     CLOSE NEW-EMP-FILE
+000910     DISPLAY WS-CONVERTED-COUNT " record(s) converted, "
+000920         WS-REJECTED-COUNT " record(s) rejected.  "
+000930         "New employees.txt is now indexed by EMP-ID."
+000940     STOP RUN.
+000950
+000960******************************************************************
+000970*    1000-OPEN-FILES - OPENS THE OLD SEQUENTIAL MASTER FOR INPUT
+000980*    AND THE NEW INDEXED MASTER FOR OUTPUT.
+000990******************************************************************
+001000 1000-OPEN-FILES.
+001010     OPEN INPUT OLD-EMP-FILE
+001020     IF WS-OLD-FILE-NOT-FOUND
+001030         DISPLAY "employees-old.txt not found - nothing to "
+001040             "convert.  Rename the current employees.txt to "
+001050             "employees-old.txt first."
+001060         STOP RUN
+001070     END-IF
+001080     IF NOT WS-OLD-FILE-OK
+001090         DISPLAY "Unable to open employees-old.txt, status "
+001100             WS-OLD-FILE-STATUS
+001110         STOP RUN
+001120     END-IF
+001130     OPEN OUTPUT NEW-EMP-FILE
+001140     IF NOT WS-NEW-FILE-OK
+001150         DISPLAY "Unable to open new employees.txt, status "
+001160             WS-NEW-FILE-STATUS
+001170         CLOSE OLD-EMP-FILE
+001180         STOP RUN
+001190     END-IF.
+001200
+001210******************************************************************
+001220*    2000-CONVERT-ONE-RECORD - READS ONE RECORD FROM THE OLD
+001230*    MASTER AND WRITES IT TO THE NEW INDEXED MASTER.  A RECORD
+001240*    WHOSE EMP-ID IS BLANK CAN'T BE WRITTEN (IT WOULD COLLIDE
+001250*    WITH ANY OTHER BLANK-ID RECORD UNDER A KEYED FILE), SO IT IS
+001260*    COUNTED AS REJECTED INSTEAD - SEE EMPRECON FOR A FULLER
+001270*    CHECK OF THE OLD MASTER BEFORE CONVERTING IT.
+001280******************************************************************
+001290 2000-CONVERT-ONE-RECORD.
+001300     READ OLD-EMP-FILE
+001310         AT END
+001320             MOVE "Y" TO EOF
+001330         NOT AT END
+001340             IF EMP-ID = SPACES
+001350                 ADD 1 TO WS-REJECTED-COUNT
+001360             ELSE
+001370                 MOVE EMP-ID        TO NEW-EMP-ID
+001380                 MOVE EMP-NAME      TO NEW-EMP-NAME
+001390                 MOVE EMP-DEPT      TO NEW-EMP-DEPT
+001400                 MOVE EMP-HIRE-DATE TO NEW-EMP-HIRE-DATE
+001410                 MOVE EMP-PAY-GRADE TO NEW-EMP-PAY-GRADE
+001420                 MOVE EMP-STATUS    TO NEW-EMP-STATUS
+001430                 WRITE NEW-EMP-REC
+001440                     INVALID KEY
+001450                         DISPLAY "Unable to write " EMP-ID
+001460                             ", status " WS-NEW-FILE-STATUS
+001470                 END-WRITE
+001480                 IF WS-NEW-FILE-OK
+001490                     ADD 1 TO WS-CONVERTED-COUNT
+001500                 ELSE
+001510                     ADD 1 TO WS-REJECTED-COUNT
+001520                 END-IF
+001530             END-IF
+001540     END-READ.
+001550
+001560 END PROGRAM empConvert.
