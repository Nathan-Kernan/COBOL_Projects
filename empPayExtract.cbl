@@ -0,0 +1,141 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. empPayExtract.
+000120 AUTHOR. Nathan Kernan.
+000130 INSTALLATION. Payroll Systems.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    BUILDS THE FIXED-WIDTH PAYROLL INTERFACE FILE FROM THE
+000180*    EMPLOYEE MASTER.  ONE PAYROLL-EXTRACT-REC IS WRITTEN FOR
+000190*    EVERY ACTIVE EMPLOYEE ON EMPLOYEES.TXT; TERMINATED
+000200*    EMPLOYEES ARE SKIPPED SO PAYROLL NEVER SEES THEM.
+000210*
+000220*    MODIFICATION HISTORY
+000230*    DATE       INIT  DESCRIPTION
+000240*    ---------- ----  ------------------------------------------
+000250*    2026-08-09 NK    ORIGINAL PROGRAM.
+000251*    2026-08-09 NK    PAYROLL-EXTRACT WAS LINE SEQUENTIAL, WHICH
+000252*                     STRIPS TRAILING SPACES OFF EACH WRITTEN
+000253*                     LINE - ANY RECORD WHOSE PAY-EMP-PAY-GRADE
+000254*                     AND TRAILING FILLER WERE MOSTLY BLANK CAME
+000255*                     OUT SHORT, THROWING OFF PAYROLL'S FIXED
+000256*                     BYTE OFFSETS FOR EVERY RECORD AFTER IT.
+000257*                     SWITCHED TO PLAIN SEQUENTIAL SO EVERY
+000258*                     RECORD IS WRITTEN AT ITS FULL, FIXED
+000259*                     LENGTH.
+000261*    2026-08-09 NK    2100-WRITE-EXTRACT-RECORD COUNTED EVERY
+000262*                     RECORD AS EXTRACTED EVEN IF THE WRITE
+000263*                     FAILED.  NOW CHECKS WS-PAY-FILE-STATUS AND
+000264*                     ONLY COUNTS A SUCCESSFUL WRITE.
+000265******************************************************************
+000270
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT EMP-FILE ASSIGN TO "employees.txt"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS DYNAMIC
+000340         RECORD KEY IS EMP-ID
+000350         FILE STATUS IS WS-EMP-FILE-STATUS.
+000360
+000370     SELECT PAYROLL-EXTRACT ASSIGN TO "payrollextract.txt"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WS-PAY-FILE-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  EMP-FILE.
+000440     COPY "EMPREC.cpy".
+000450
+000460 FD  PAYROLL-EXTRACT.
+000470 01  PAYROLL-EXTRACT-REC.
+000480     05  PAY-EMP-ID              PIC X(05).
+000490     05  PAY-EMP-NAME            PIC X(20).
+000500     05  PAY-EMP-DEPT            PIC X(04).
+000510     05  PAY-EMP-HIRE-DATE       PIC 9(08).
+000520     05  PAY-EMP-PAY-GRADE       PIC X(03).
+000530     05  FILLER                  PIC X(01) VALUE SPACE.
+000540
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-EMP-FILE-STATUS      PIC X(02).
+000570     88  WS-EMP-FILE-OK          VALUE "00".
+000580     88  WS-EMP-FILE-NOT-FOUND   VALUE "35".
+000590 01  WS-PAY-FILE-STATUS      PIC X(02).
+000600     88  WS-PAY-FILE-OK          VALUE "00".
+000610 01  EOF                     PIC X VALUE "N".
+000620
+000630 77  WS-EXTRACT-COUNT        PIC 9(04) COMP VALUE 0.
+000640 77  WS-SKIP-COUNT           PIC 9(04) COMP VALUE 0.
+000650
+000660 PROCEDURE DIVISION.
+000670
+000680 0000-MAINLINE.
+000690     PERFORM 1000-OPEN-FILES
+000700     PERFORM 2000-BUILD-EXTRACT
+000710         UNTIL EOF = "Y"
+000720     CLOSE EMP-FILE
+000730     CLOSE PAYROLL-EXTRACT
+000740     DISPLAY WS-EXTRACT-COUNT " record(s) extracted, "
+000750         WS-SKIP-COUNT " inactive employee(s) skipped.  "
+000760         "See payrollextract.txt."
+000770     STOP RUN.
+000780
+000790******************************************************************
+000800*    1000-OPEN-FILES - OPENS THE EMPLOYEE MASTER FOR INPUT AND
+000810*    THE PAYROLL EXTRACT FOR OUTPUT.
+000820******************************************************************
+000830 1000-OPEN-FILES.
+000840     OPEN INPUT EMP-FILE
+000850     IF WS-EMP-FILE-NOT-FOUND
+000860         DISPLAY "Employee file not found, nothing to extract."
+000870         STOP RUN
+000880     END-IF
+000890     IF NOT WS-EMP-FILE-OK
+000900         DISPLAY "Unable to open employee file, status "
+000910             WS-EMP-FILE-STATUS
+000920         STOP RUN
+000930     END-IF
+000940     OPEN OUTPUT PAYROLL-EXTRACT
+000950     IF NOT WS-PAY-FILE-OK
+000960         DISPLAY "Unable to open payroll extract, status "
+000970             WS-PAY-FILE-STATUS
+000980         CLOSE EMP-FILE
+000990         STOP RUN
+001000     END-IF.
+001010
+001020******************************************************************
+001030*    2000-BUILD-EXTRACT - READS ONE EMPLOYEE MASTER RECORD AND,
+001040*    IF IT IS ACTIVE, WRITES ITS PAYROLL-EXTRACT-REC.
+001050******************************************************************
+001060 2000-BUILD-EXTRACT.
+001070     READ EMP-FILE NEXT RECORD
+001080         AT END
+001090             MOVE "Y" TO EOF
+001100         NOT AT END
+001110             IF EMP-ACTIVE
+001120                 PERFORM 2100-WRITE-EXTRACT-RECORD
+001130             ELSE
+001140                 ADD 1 TO WS-SKIP-COUNT
+001150             END-IF
+001160     END-READ.
+001170
+001180******************************************************************
+001190*    2100-WRITE-EXTRACT-RECORD - MOVES THE CURRENT EMP-REC INTO
+001200*    THE FIXED-WIDTH PAYROLL LAYOUT AND WRITES IT.
+001210******************************************************************
+001220 2100-WRITE-EXTRACT-RECORD.
+001230     MOVE SPACES             TO PAYROLL-EXTRACT-REC
+001240     MOVE EMP-ID             TO PAY-EMP-ID
+001250     MOVE EMP-NAME           TO PAY-EMP-NAME
+001260     MOVE EMP-DEPT           TO PAY-EMP-DEPT
+001270     MOVE EMP-HIRE-DATE      TO PAY-EMP-HIRE-DATE
+001280     MOVE EMP-PAY-GRADE      TO PAY-EMP-PAY-GRADE
+001290     WRITE PAYROLL-EXTRACT-REC
+001291     IF WS-PAY-FILE-OK
+001292         ADD 1 TO WS-EXTRACT-COUNT
+001293     ELSE
+001294         DISPLAY "Unable to write payroll extract record, "
+001295             "status " WS-PAY-FILE-STATUS
+001296     END-IF.
+001310
+001320 END PROGRAM empPayExtract.
