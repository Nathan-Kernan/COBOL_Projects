@@ -1,41 +1,215 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. bubbleSort.
-       AUTHOR. Nathan Kernan.
-      ***********************************************
-      * This program demonstrates table handling,   *
-      * loops, and sorting logic.                   *
-      ***********************************************
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM-COUNT        PIC 9(2) VALUE 5.
-       01  I                PIC 9(2).
-       01  J                PIC 9(2).
-       01  TEMP             PIC 9(4).
-       01  NUM-ITEM         PIC 9(4) OCCURS 5 TIMES.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter 5 numbers: ".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-COUNT
-               ACCEPT NUM-ITEM(I)
-           END-PERFORM.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-COUNT - 1
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-COUNT - I
-                   IF NUM-ITEM(J) > NUM-ITEM(J + 1)
-                       MOVE NUM-ITEM(J) TO TEMP
-                       MOVE NUM-ITEM(J + 1) TO NUM-ITEM(J)
-                       MOVE TEMP TO NUM-ITEM(J + 1)
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-           DISPLAY "Sorted numbers: ".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-COUNT
-               DISPLAY NUM-ITEM(I)
-           END-PERFORM.
-
-           STOP RUN.
-
-       END PROGRAM bubbleSort.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. bubbleSort.
+000120 AUTHOR. Nathan Kernan.
+000130 INSTALLATION. Payroll Systems.
+000140 DATE-WRITTEN. 2024-02-02.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    DAILY RE-SORT STEP FOR THE EMPLOYEE MASTER FILE.  LOADS
+000180*    EVERY RECORD ON EMPLOYEES.TXT INTO A TABLE, BUBBLE-SORTS
+000190*    THE TABLE BY DEPARTMENT AND THEN BY NAME WITHIN DEPARTMENT,
+000200*    AND WRITES A SORTED LISTING SO DOWNSTREAM REPORTS CAN
+000210*    ASSUME DEPARTMENT/NAME ORDER.
+000220*
+000230*    MODIFICATION HISTORY
+000240*    DATE       INIT  DESCRIPTION
+000250*    ---------- ----  ------------------------------------------
+000260*    2026-08-09 NK    REPLACED THE 5-NUMBER CONSOLE DEMO WITH A
+000270*                     REAL SORT OF THE EMPLOYEE MASTER FILE.
+000280*    2026-08-09 NK    EMP-FILE NOW EXPLICITLY LINE SEQUENTIAL -
+000290*                     WITHOUT IT, RECORDS AFTER THE FIRST ONE
+000300*                     MISALIGNED ON THE EMBEDDED NEWLINES.
+000310*    2026-08-09 NK    EMP-TABLE LAYOUT MOVED TO THE SHARED
+000320*                     EMPTBL COPYBOOK SO RECORDSEARCH'S BATCH
+000330*                     MODE COULD REUSE IT.
+000340*    2026-08-09 NK    EMP-FILE MOVED TO INDEXED ORGANIZATION,
+000350*                     KEYED ON EMP-ID.  A KEYED FILE CAN'T BE
+000360*                     REWRITTEN OUT OF KEY ORDER, SO THE NAME-
+000370*                     SORTED OUTPUT NOW GOES TO A SEPARATE
+000380*                     LISTING FILE (EMPLOYEES-SORTED.TXT)
+000390*                     INSTEAD OF BACK INTO THE MASTER.
+000400*    2026-08-09 NK    SORT IS NOW TWO-KEY - DEPARTMENT FIRST,
+000410*                     THEN NAME WITHIN DEPARTMENT - INSTEAD OF
+000420*                     NAME ALONE.
+000421*    2026-08-09 NK    3000-WRITE-SORTED-LISTING NEVER CHECKED
+000422*                     WHETHER OPEN OUTPUT SORTED-FILE ACTUALLY
+000423*                     SUCCEEDED, UNLIKE EVERY OTHER OPEN IN THE
+000424*                     CHANGE SET.  ADDED THE SAME STATUS CHECK/
+000425*                     STOP RUN USED FOR EMP-FILE'S OPEN.
+000430******************************************************************
+000440
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT EMP-FILE ASSIGN TO "employees.txt"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS EMP-ID
+000520         FILE STATUS IS WS-EMP-FILE-STATUS.
+000530
+000540     SELECT SORTED-FILE ASSIGN TO "employees-sorted.txt"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-SORTED-FILE-STATUS.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  EMP-FILE.
+000610     COPY "EMPREC.cpy".
+000620
+000630 FD  SORTED-FILE.
+000640 01  SORTED-REC.
+000650     05  SORTED-ID           PIC X(05).
+000660     05  SORTED-NAME         PIC X(20).
+000670     05  SORTED-DEPT         PIC X(04).
+000680     05  SORTED-HIRE-DATE    PIC 9(08).
+000690     05  SORTED-PAY-GRADE    PIC X(03).
+000700     05  SORTED-STATUS       PIC X(01).
+000710
+000720 WORKING-STORAGE SECTION.
+000730 01  WS-EMP-FILE-STATUS      PIC X(02).
+000740     88  WS-EMP-FILE-OK          VALUE "00".
+000750     88  WS-EMP-FILE-NOT-FOUND   VALUE "35".
+000760 01  WS-SORTED-FILE-STATUS   PIC X(02).
+000770     88  WS-SORTED-FILE-OK       VALUE "00".
+000780 01  WS-EMP-TABLE-FULL       PIC X(01) VALUE "N".
+000781     88  WS-EMP-TABLE-WAS-FULL   VALUE "Y".
+000782
+000790 77  WS-MAX-EMPS             PIC 9(04) COMP VALUE 500.
+000800 77  EMP-COUNT               PIC 9(04) COMP VALUE 0.
+000810 77  I                       PIC 9(04) COMP VALUE 0.
+000820 77  J                       PIC 9(04) COMP VALUE 0.
+000830
+000840 01  EMP-TABLE.
+000850     COPY "EMPTBL.cpy".
+000860
+000870 01  TBL-TEMP-ID             PIC X(05).
+000880 01  TBL-TEMP-NAME           PIC X(20).
+000890 01  TBL-TEMP-DEPT           PIC X(04).
+000900 01  TBL-TEMP-HIRE-DATE      PIC 9(08).
+000910 01  TBL-TEMP-PAY-GRADE      PIC X(03).
+000920 01  TBL-TEMP-STATUS         PIC X(01).
+000930
+000940 PROCEDURE DIVISION.
+000950
+000960 0000-MAINLINE.
+000970     PERFORM 1000-LOAD-EMPLOYEES
+000980     PERFORM 2000-SORT-BY-DEPT-AND-NAME
+000990     PERFORM 3000-WRITE-SORTED-LISTING
+001000     STOP RUN.
+001010
+001020******************************************************************
+001030*    1000-LOAD-EMPLOYEES - READS EMPLOYEES.TXT INTO EMP-TABLE.
+001040******************************************************************
+001050 1000-LOAD-EMPLOYEES.
+001060     MOVE 0 TO EMP-COUNT
+001070     OPEN INPUT EMP-FILE
+001080     IF WS-EMP-FILE-NOT-FOUND
+001090         DISPLAY "Employee file not found, nothing to sort."
+001100         STOP RUN
+001110     END-IF
+001120     IF NOT WS-EMP-FILE-OK
+001130         DISPLAY "Unable to open employee file, status "
+001140             WS-EMP-FILE-STATUS
+001150         STOP RUN
+001160     END-IF
+001170     PERFORM WITH TEST BEFORE UNTIL WS-EMP-FILE-STATUS = "10"
+001180         READ EMP-FILE NEXT RECORD
+001190             AT END
+001200                 MOVE "10" TO WS-EMP-FILE-STATUS
+001210             NOT AT END
+001220                 IF EMP-COUNT < WS-MAX-EMPS
+001221                 ADD 1 TO EMP-COUNT
+001222                 MOVE EMP-ID        TO TBL-ID (EMP-COUNT)
+001223                 MOVE EMP-NAME      TO TBL-NAME (EMP-COUNT)
+001224                 MOVE EMP-DEPT      TO TBL-DEPT (EMP-COUNT)
+001225                 MOVE EMP-HIRE-DATE TO TBL-HIRE-DATE (EMP-COUNT)
+001226                 MOVE EMP-PAY-GRADE TO TBL-PAY-GRADE (EMP-COUNT)
+001227                 MOVE EMP-STATUS    TO TBL-STATUS (EMP-COUNT)
+001228                 ELSE
+001229                     MOVE "Y" TO WS-EMP-TABLE-FULL
+001230                 END-IF
+001290         END-READ
+001300     END-PERFORM
+001310     CLOSE EMP-FILE.
+001320
+001330******************************************************************
+001340*    2000-SORT-BY-DEPT-AND-NAME - CLASSIC BUBBLE SORT OF
+001350*    EMP-TABLE, KEYED ON DEPARTMENT FIRST AND, WITHIN A
+001360*    DEPARTMENT, ON EMPLOYEE NAME.
+001370******************************************************************
+001380 2000-SORT-BY-DEPT-AND-NAME.
+001390     PERFORM VARYING I FROM 1 BY 1 UNTIL I > EMP-COUNT - 1
+001400         PERFORM VARYING J FROM 1 BY 1 UNTIL J > EMP-COUNT - I
+001410             IF TBL-DEPT (J) > TBL-DEPT (J + 1)
+001420                 PERFORM 2100-SWAP-ENTRIES
+001430             ELSE
+001440                 IF TBL-DEPT (J) = TBL-DEPT (J + 1)
+001450                     AND TBL-NAME (J) > TBL-NAME (J + 1)
+001460                     PERFORM 2100-SWAP-ENTRIES
+001470                 END-IF
+001480             END-IF
+001490         END-PERFORM
+001500     END-PERFORM.
+001510
+001520******************************************************************
+001530*    2100-SWAP-ENTRIES - SWAPS EMP-ENTRY (J) AND EMP-ENTRY (J + 1).
+001540******************************************************************
+001550 2100-SWAP-ENTRIES.
+001560     MOVE TBL-ID (J)        TO TBL-TEMP-ID
+001570     MOVE TBL-NAME (J)      TO TBL-TEMP-NAME
+001580     MOVE TBL-DEPT (J)      TO TBL-TEMP-DEPT
+001590     MOVE TBL-HIRE-DATE (J) TO TBL-TEMP-HIRE-DATE
+001600     MOVE TBL-PAY-GRADE (J) TO TBL-TEMP-PAY-GRADE
+001610     MOVE TBL-STATUS (J)    TO TBL-TEMP-STATUS
+001620
+001630     MOVE TBL-ID (J + 1)        TO TBL-ID (J)
+001640     MOVE TBL-NAME (J + 1)      TO TBL-NAME (J)
+001650     MOVE TBL-DEPT (J + 1)      TO TBL-DEPT (J)
+001660     MOVE TBL-HIRE-DATE (J + 1) TO TBL-HIRE-DATE (J)
+001670     MOVE TBL-PAY-GRADE (J + 1) TO TBL-PAY-GRADE (J)
+001680     MOVE TBL-STATUS (J + 1)    TO TBL-STATUS (J)
+001690
+001700     MOVE TBL-TEMP-ID        TO TBL-ID (J + 1)
+001710     MOVE TBL-TEMP-NAME      TO TBL-NAME (J + 1)
+001720     MOVE TBL-TEMP-DEPT      TO TBL-DEPT (J + 1)
+001730     MOVE TBL-TEMP-HIRE-DATE TO TBL-HIRE-DATE (J + 1)
+001740     MOVE TBL-TEMP-PAY-GRADE TO TBL-PAY-GRADE (J + 1)
+001750     MOVE TBL-TEMP-STATUS    TO TBL-STATUS (J + 1).
+001760
+001770******************************************************************
+001780*    3000-WRITE-SORTED-LISTING - WRITES EMP-TABLE OUT TO
+001790*    EMPLOYEES-SORTED.TXT IN ITS NEW DEPARTMENT/NAME ORDER.  THIS
+001800*    IS A SEPARATE LISTING FILE, NOT THE INDEXED MASTER - AN
+001810*    INDEXED FILE'S PHYSICAL ORDER FOLLOWS ITS KEY, NOT WHATEVER
+001820*    ORDER RECORDS ARE WRITTEN IN.
+001830******************************************************************
+001840 3000-WRITE-SORTED-LISTING.
+001850     OPEN OUTPUT SORTED-FILE
+001851     IF NOT WS-SORTED-FILE-OK
+001852         DISPLAY "Unable to open employees-sorted.txt, status "
+001853             WS-SORTED-FILE-STATUS
+001854         STOP RUN
+001855     END-IF
+001860     PERFORM VARYING I FROM 1 BY 1 UNTIL I > EMP-COUNT
+001870         MOVE TBL-ID (I)        TO SORTED-ID
+001880         MOVE TBL-NAME (I)      TO SORTED-NAME
+001890         MOVE TBL-DEPT (I)      TO SORTED-DEPT
+001900         MOVE TBL-HIRE-DATE (I) TO SORTED-HIRE-DATE
+001910         MOVE TBL-PAY-GRADE (I) TO SORTED-PAY-GRADE
+001920         MOVE TBL-STATUS (I)    TO SORTED-STATUS
+001930         WRITE SORTED-REC
+001931         IF NOT WS-SORTED-FILE-OK
+001932             DISPLAY "Unable to write sorted line, status "
+001933                 WS-SORTED-FILE-STATUS
+001934         END-IF
+001940     END-PERFORM
+001950     CLOSE SORTED-FILE
+001960     DISPLAY EMP-COUNT
+001970         " employee record(s) written to employees-sorted.txt."
+001971     IF WS-EMP-TABLE-WAS-FULL
+001972         DISPLAY "Employee table full at " WS-MAX-EMPS
+001973             " - employees.txt has more records than that; "
+001974             "not all were sorted."
+001975     END-IF.
+001980
+001990 END PROGRAM bubbleSort.
