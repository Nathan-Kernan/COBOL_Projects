@@ -0,0 +1,225 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. empRecon.
+000120 AUTHOR. Nathan Kernan.
+000130 INSTALLATION. Payroll Systems.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    RECONCILIATION PASS FOR THE EMPLOYEE MASTER FILE.  SCANS
+000180*    EVERY RECORD ON EMPLOYEES.TXT AND FLAGS ANY EMP-ID THAT IS
+000190*    BLANK, NON-NUMERIC, OR A DUPLICATE OF AN EARLIER RECORD'S
+000200*    ID, WRITING ONE LINE PER DISCREPANCY TO RECONREPORT.TXT.
+000210*    INTENDED TO BE RUN BEFORE EMPMAINT OR BUBBLESORT ARE TRUSTED
+000220*    AGAINST A MASTER THAT MAY HAVE BEEN EDITED OUTSIDE THOSE
+000230*    PROGRAMS.
+000240*
+000250*    MODIFICATION HISTORY
+000260*    DATE       INIT  DESCRIPTION
+000270*    ---------- ----  ------------------------------------------
+000280*    2026-08-09 NK    ORIGINAL PROGRAM.
+000281*    2026-08-09 NK    WS-SEEN-TABLE TOPS OUT AT 500 ENTRIES.
+000282*                     2300-REMEMBER-ID USED TO JUST STOP ADDING
+000283*                     IDS PAST THAT POINT WITHOUT SAYING SO, SO
+000284*                     DUPLICATE CHECKING ON THE REST OF A LARGER
+000285*                     FILE WAS SILENTLY INCOMPLETE.  NOW SETS
+000286*                     WS-SEEN-TABLE-FULL AND 3000-WRITE-SUMMARY
+000287*                     ADDS A LINE TO THE REPORT WHEN IT DOES.
+000288*                     UNUSED INDEXED BY WS-SEEN-TBL-IDX DROPPED -
+000289*                     ALL SUBSCRIPTING USES WS-SEEN-IDX INSTEAD.
+000290******************************************************************
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT EMP-FILE ASSIGN TO "employees.txt"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS EMP-ID
+000380         FILE STATUS IS WS-EMP-FILE-STATUS.
+000390
+000400     SELECT RECON-REPORT ASSIGN TO "reconreport.txt"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-RPT-FILE-STATUS.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  EMP-FILE.
+000470     COPY "EMPREC.cpy".
+000480
+000490 FD  RECON-REPORT.
+000500 01  RECON-REC.
+000510     05  RECON-ID                PIC X(05).
+000520     05  FILLER                  PIC X(02) VALUE SPACES.
+000530     05  RECON-PROBLEM            PIC X(30).
+000540
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-EMP-FILE-STATUS      PIC X(02).
+000570     88  WS-EMP-FILE-OK          VALUE "00".
+000580     88  WS-EMP-FILE-NOT-FOUND   VALUE "35".
+000590 01  WS-RPT-FILE-STATUS      PIC X(02).
+000600     88  WS-RPT-FILE-OK          VALUE "00".
+000610 01  EOF                     PIC X VALUE "N".
+000620
+000630 77  WS-MAX-EMPS             PIC 9(04) COMP VALUE 500.
+000640 77  WS-SEEN-COUNT           PIC 9(04) COMP VALUE 0.
+000650 77  WS-SEEN-IDX             PIC 9(04) COMP VALUE 0.
+000660 77  WS-DUP-COUNT            PIC 9(04) COMP VALUE 0.
+000670 77  WS-BAD-COUNT            PIC 9(04) COMP VALUE 0.
+000680 77  WS-TOTAL-COUNT          PIC 9(04) COMP VALUE 0.
+000690
+000700 01  WS-SEEN-TABLE.
+000710     05  WS-SEEN-ID OCCURS 1 TO 500 TIMES
+000720             DEPENDING ON WS-SEEN-COUNT
+000730                 PIC X(05).
+000750
+000760 01  WS-ID-IS-DUPLICATE      PIC X(01) VALUE "N".
+000770     88  WS-ID-DUPLICATE         VALUE "Y".
+000780 01  WS-SEEN-TABLE-FULL      PIC X(01) VALUE "N".
+000790     88  WS-SEEN-TABLE-WAS-FULL  VALUE "Y".
+000795
+000797 PROCEDURE DIVISION.
+000800
+000810 0000-MAINLINE.
+000820     PERFORM 1000-OPEN-FILES
+000830     PERFORM 2000-VALIDATE-EMPLOYEES
+000840         UNTIL EOF = "Y"
+000850     PERFORM 3000-WRITE-SUMMARY
+000860     CLOSE EMP-FILE
+000870     CLOSE RECON-REPORT
+000880     STOP RUN.
+000890
+000900******************************************************************
+000910*    1000-OPEN-FILES - OPENS THE EMPLOYEE MASTER FOR INPUT AND
+000920*    THE DISCREPANCY REPORT FOR OUTPUT.
+000930******************************************************************
+000940 1000-OPEN-FILES.
+000950     OPEN INPUT EMP-FILE
+000960     IF WS-EMP-FILE-NOT-FOUND
+000970         DISPLAY "Employee file not found, nothing to reconcile."
+000980         STOP RUN
+000990     END-IF
+001000     IF NOT WS-EMP-FILE-OK
+001010         DISPLAY "Unable to open employee file, status "
+001020             WS-EMP-FILE-STATUS
+001030         STOP RUN
+001040     END-IF
+001050     OPEN OUTPUT RECON-REPORT
+001060     IF NOT WS-RPT-FILE-OK
+001070         DISPLAY "Unable to open discrepancy report, status "
+001080             WS-RPT-FILE-STATUS
+001090         CLOSE EMP-FILE
+001100         STOP RUN
+001110     END-IF.
+001120
+001130******************************************************************
+001140*    2000-VALIDATE-EMPLOYEES - READS EMPLOYEES.TXT ONE RECORD AT
+001150*    A TIME AND CHECKS EACH EMP-ID FOR MALFORMED OR DUPLICATE
+001160*    VALUES.
+001170******************************************************************
+001180 2000-VALIDATE-EMPLOYEES.
+001190     READ EMP-FILE NEXT RECORD
+001200         AT END
+001210             MOVE "Y" TO EOF
+001220         NOT AT END
+001230             ADD 1 TO WS-TOTAL-COUNT
+001240             PERFORM 2100-CHECK-FOR-MALFORMED-ID
+001250             PERFORM 2200-CHECK-FOR-DUPLICATE-ID
+001260             PERFORM 2300-REMEMBER-ID
+001270     END-READ.
+001280
+001290******************************************************************
+001300*    2100-CHECK-FOR-MALFORMED-ID - AN EMP-ID IS MALFORMED IF IT
+001310*    IS BLANK OR IS NOT FIVE NUMERIC DIGITS.
+001320******************************************************************
+001330 2100-CHECK-FOR-MALFORMED-ID.
+001340     IF EMP-ID = SPACES
+001350         MOVE SPACES          TO RECON-REC
+001360         MOVE EMP-ID          TO RECON-ID
+001370         MOVE "BLANK EMPLOYEE ID" TO RECON-PROBLEM
+001380         WRITE RECON-REC
+001381         IF NOT WS-RPT-FILE-OK
+001382             DISPLAY "Unable to write recon line, status "
+001383                 WS-RPT-FILE-STATUS
+001384         END-IF
+001390         ADD 1 TO WS-BAD-COUNT
+001400     ELSE
+001410         IF EMP-ID NOT NUMERIC
+001420             MOVE SPACES              TO RECON-REC
+001430             MOVE EMP-ID              TO RECON-ID
+001440             MOVE "NON-NUMERIC EMPLOYEE ID" TO RECON-PROBLEM
+001450             WRITE RECON-REC
+001451             IF NOT WS-RPT-FILE-OK
+001452                 DISPLAY "Unable to write recon line, status "
+001453                     WS-RPT-FILE-STATUS
+001454             END-IF
+001460             ADD 1 TO WS-BAD-COUNT
+001470         END-IF
+001480     END-IF.
+001490
+001500******************************************************************
+001510*    2200-CHECK-FOR-DUPLICATE-ID - COMPARES THE CURRENT EMP-ID
+001520*    AGAINST EVERY ID SEEN SO FAR ON THIS PASS.
+001530******************************************************************
+001540 2200-CHECK-FOR-DUPLICATE-ID.
+001550     MOVE "N" TO WS-ID-IS-DUPLICATE
+001560     PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+001570             UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+001580         IF EMP-ID = WS-SEEN-ID (WS-SEEN-IDX)
+001590             MOVE "Y" TO WS-ID-IS-DUPLICATE
+001600         END-IF
+001610     END-PERFORM
+001620     IF WS-ID-DUPLICATE
+001630         MOVE SPACES               TO RECON-REC
+001640         MOVE EMP-ID               TO RECON-ID
+001650         MOVE "DUPLICATE EMPLOYEE ID" TO RECON-PROBLEM
+001660         WRITE RECON-REC
+001661         IF NOT WS-RPT-FILE-OK
+001662             DISPLAY "Unable to write recon line, status "
+001663                 WS-RPT-FILE-STATUS
+001664         END-IF
+001670         ADD 1 TO WS-DUP-COUNT
+001680     END-IF.
+001690
+001700******************************************************************
+001710*    2300-REMEMBER-ID - ADDS THE CURRENT EMP-ID TO THE SEEN
+001720*    TABLE, PROVIDED ROOM REMAINS.  PAST WS-MAX-EMPS THE TABLE
+001721*    CAN'T GROW ANY FURTHER, SO DUPLICATE CHECKING FOR THE REST
+001722*    OF THE FILE WOULD SILENTLY GO UNDETECTED - WS-SEEN-TABLE-FULL
+001723*    IS SET SO 3000-WRITE-SUMMARY CAN SAY SO ON THE REPORT.
+001730******************************************************************
+001740 2300-REMEMBER-ID.
+001750     IF WS-SEEN-COUNT < WS-MAX-EMPS
+001760         ADD 1 TO WS-SEEN-COUNT
+001770         MOVE EMP-ID TO WS-SEEN-ID (WS-SEEN-COUNT)
+001780     ELSE
+001781         MOVE "Y" TO WS-SEEN-TABLE-FULL
+001782     END-IF.
+001790
+001800******************************************************************
+001810*    3000-WRITE-SUMMARY - WRITES A CLOSING LINE TO THE REPORT
+001820*    WITH THE OVERALL COUNTS FROM THIS PASS.
+001830******************************************************************
+001840 3000-WRITE-SUMMARY.
+001850     MOVE SPACES TO RECON-REC
+001860     MOVE "TOTAL" TO RECON-ID
+001870     WRITE RECON-REC
+001871     IF NOT WS-RPT-FILE-OK
+001872         DISPLAY "Unable to write recon line, status "
+001873             WS-RPT-FILE-STATUS
+001874     END-IF
+001875     IF WS-SEEN-TABLE-WAS-FULL
+001876         MOVE SPACES TO RECON-REC
+001877         MOVE "CAP"  TO RECON-ID
+001878         MOVE "SEEN TABLE FULL - DUPS MISSED"
+001879             TO RECON-PROBLEM
+001880         WRITE RECON-REC
+001881         IF NOT WS-RPT-FILE-OK
+001882             DISPLAY "Unable to write recon line, status "
+001883                 WS-RPT-FILE-STATUS
+001884         END-IF
+001885     END-IF
+001890     DISPLAY WS-TOTAL-COUNT " record(s) scanned, "
+001891         WS-BAD-COUNT " malformed ID(s), "
+001892         WS-DUP-COUNT " duplicate ID(s).  See reconreport.txt.".
+001900
+001910 END PROGRAM empRecon.
