@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    EMPTBL.CPY
+000300*    WORKING-STORAGE TABLE LAYOUT FOR HOLDING THE ENTIRE
+000400*    EMPLOYEE MASTER IN MEMORY (LOAD-SORT-REWRITE, OR
+000500*    LOAD-AND-SCAN, STYLE PROGRAMS).  THE CALLING PROGRAM MUST
+000600*    DEFINE EMP-COUNT PIC 9(04) COMP BEFORE COPYING THIS IN.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------- ----  ------------------------------------------
+001100*    2026-08-09 NK    PULLED OUT OF BUBBLESORT/EMPMAINT SO
+001200*                     RECORDSEARCH'S BATCH MODE COULD REUSE IT.
+001300******************************************************************
+001400 05  EMP-ENTRY OCCURS 1 TO 500 TIMES
+001500         DEPENDING ON EMP-COUNT.
+001700     10  TBL-ID              PIC X(05).
+001800     10  TBL-NAME            PIC X(20).
+001900     10  TBL-DEPT            PIC X(04).
+002000     10  TBL-HIRE-DATE       PIC 9(08).
+002100     10  TBL-PAY-GRADE       PIC X(03).
+002200     10  TBL-STATUS          PIC X(01).
