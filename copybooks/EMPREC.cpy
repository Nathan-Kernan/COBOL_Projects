@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    EMPREC.CPY
+000300*    EMPLOYEE MASTER RECORD LAYOUT - SHARED BY ALL PROGRAMS THAT
+000400*    READ OR WRITE EMPLOYEES.TXT.
+000500*
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------- ----  ------------------------------------------
+000900*    2026-08-09 NK    ORIGINAL LAYOUT - GREW FROM ID/NAME ONLY
+001000*                     TO FULL MASTER (DEPT, HIRE DATE, GRADE,
+001100*                     STATUS).
+001200******************************************************************
+001300 01  EMP-REC.
+001400     05  EMP-ID              PIC X(05).
+001500     05  EMP-NAME            PIC X(20).
+001600     05  EMP-DEPT            PIC X(04).
+001700     05  EMP-HIRE-DATE       PIC 9(08).
+001800     05  EMP-PAY-GRADE       PIC X(03).
+001900     05  EMP-STATUS          PIC X(01).
+002000         88  EMP-ACTIVE          VALUE "A".
+002100         88  EMP-TERMINATED      VALUE "T".
