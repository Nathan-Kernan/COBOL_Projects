@@ -1,45 +1,365 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. recordSearch.
-       AUTHOR. Nathan Kernan.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "employees.txt".
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMP-FILE.
-       01 EMP-REC.
-           05 EMP-ID   PIC X(5).
-           05 EMP-NAME PIC X(20).
-
-       WORKING-STORAGE SECTION.
-       01 SEARCH-NAME  PIC X(20).
-       01 FOUND-FLAG   PIC X VALUE "N".
-       01 EOF          PIC X VALUE "N".
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter employee name to search: "
-           ACCEPT SEARCH-NAME
-
-           OPEN INPUT EMP-FILE
-           PERFORM UNTIL EOF = "Y"
-               READ EMP-FILE AT END
-                   MOVE "Y" TO EOF
-               NOT AT END
-                   IF FUNCTION TRIM(EMP-NAME) =
-      -                FUNCTION TRIM(SEARCH-NAME)
-                       DISPLAY "Found: " EMP-ID " " EMP-NAME
-                       MOVE "Y" TO FOUND-FLAG
-                   END-IF
-               END-READ
-           END-PERFORM
-           IF FOUND-FLAG = "N"
-               DISPLAY "Employee not found."
-           END-IF
-           CLOSE EMP-FILE
-
-           STOP RUN.
-
-       END PROGRAM recordSearch.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. recordSearch.
+000120 AUTHOR. Nathan Kernan.
+000130 INSTALLATION. Payroll Systems.
+000140 DATE-WRITTEN. 2024-01-10.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    LOOKS UP AN EMPLOYEE BY NAME IN THE EMPLOYEE MASTER FILE
+000180*    AND DISPLAYS THE MATCHING RECORD(S).
+000190*
+000200*    MODIFICATION HISTORY
+000210*    DATE       INIT  DESCRIPTION
+000220*    ---------- ----  ------------------------------------------
+000230*    2026-08-09 NK    EMP-REC GREW TO A FULL MASTER LAYOUT, NOW
+000240*                     PULLED FROM THE SHARED EMPREC COPYBOOK.
+000250*    2026-08-09 NK    OPEN NOW CHECKS FILE STATUS INSTEAD OF
+000260*                     LETTING A MISSING FILE ABEND THE RUN.
+000270*    2026-08-09 NK    EVERY SEARCH IS NOW APPENDED TO AUDIT-LOG
+000280*                     (TIMESTAMP, NAME SEARCHED, FOUND/NOT FOUND).
+000290*    2026-08-09 NK    ADDED A PARTIAL/SUBSTRING MATCH MODE AND A
+000300*                     MATCH COUNT IN PLACE OF A SIMPLE FIRST-HIT
+000310*                     FOUND-FLAG.
+000320*    2026-08-09 NK    EMP-FILE NOW EXPLICITLY LINE SEQUENTIAL -
+000330*                     WITHOUT IT, RECORDS AFTER THE FIRST ONE
+000340*                     MISALIGNED ON THE EMBEDDED NEWLINES.
+000350*    2026-08-09 NK    ADDED A BATCH MODE THAT READS NAMES FROM
+000360*                     A CONTROL FILE AND WRITES ONE REPORT,
+000370*                     INSTEAD OF ONE ACCEPT PER RUN.
+000380*    2026-08-09 NK    EMP-FILE MOVED TO INDEXED ORGANIZATION,
+000390*                     KEYED ON EMP-ID.  NAME SEARCHES STILL
+000400*                     SCAN SEQUENTIALLY VIA READ NEXT.
+000410*    2026-08-09 NK    3000/5000/5100 USED TO DISPLAY AN ERROR
+000420*                     AND GO TO AN EXIT PARAGRAPH.  UNDER A
+000430*                     BARE PERFORM (NO THRU) THAT GO TO LANDS
+000440*                     OUTSIDE THE PERFORMED RANGE AND FALLS
+000450*                     THROUGH INTO WHATEVER PARAGRAPH COMES
+000460*                     NEXT INSTEAD OF RETURNING TO THE CALLER -
+000470*                     A MISSING SEARCHLIST.TXT WOULD FALL
+000480*                     THROUGH 5000 INTO 5100 AND THEN 5200.
+000490*                     REWORKED ALL THREE AROUND NESTED IFS ON
+000500*                     THE OPEN/FILE STATUS INSTEAD OF GO TO/
+000510*                     EXIT.
+000511*    2026-08-09 NK    2000-SEARCH-EMPLOYEE ONLY EVER DISPLAYED
+000512*                     THE MATCH OUTCOME, NOT HOW MANY RECORDS
+000513*                     EMP-FILE ACTUALLY HELD THAT RUN.  ADDED
+000514*                     WS-READ-COUNT AND A TRAILER LINE SHOWING
+000515*                     RECORDS READ, MATCHED, AND NOT MATCHED.
+000516*    2026-08-09 NK    5100-LOAD-EMPLOYEES-TABLE DISPLAYED ITS
+000517*                     OPEN-FAILURE MESSAGE BUT DIDN'T STOP RUN,
+000518*                     UNLIKE EVERY OTHER OPEN FAILURE IN THIS
+000519*                     PROGRAM - A MISSING EMPLOYEES.TXT DURING
+000520*                     BATCH MODE WOULD FALL THROUGH AND REPORT
+000521*                     EVERY CONTROL-FILE NAME "NOT FOUND" INSTEAD
+000522*                     OF STOPPING WITH A CLEAR MESSAGE.  ADDED
+000523*                     STOP RUN TO MATCH.
+000524******************************************************************
+000525
+000540 ENVIRONMENT DIVISION.
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570     SELECT EMP-FILE ASSIGN TO "employees.txt"
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS DYNAMIC
+000600         RECORD KEY IS EMP-ID
+000610         FILE STATUS IS WS-EMP-FILE-STATUS.
+000620
+000630     SELECT AUDIT-LOG ASSIGN TO "auditlog.txt"
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000660
+000670     SELECT CONTROL-FILE ASSIGN TO "searchlist.txt"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-CTL-FILE-STATUS.
+000700
+000710     SELECT REPORT-FILE ASSIGN TO "searchreport.txt"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-RPT-FILE-STATUS.
+000740
+000750 DATA DIVISION.
+000760 FILE SECTION.
+000770 FD  EMP-FILE.
+000780     COPY "EMPREC.cpy".
+000790
+000800 FD  AUDIT-LOG.
+000810 01  AUDIT-REC.
+000820     05  AUDIT-TIMESTAMP         PIC X(14).
+000830     05  FILLER                  PIC X(01) VALUE SPACE.
+000840     05  AUDIT-SEARCH-NAME       PIC X(20).
+000850     05  FILLER                  PIC X(01) VALUE SPACE.
+000860     05  AUDIT-RESULT            PIC X(08).
+000870
+000880 FD  CONTROL-FILE.
+000890 01  CONTROL-REC                 PIC X(20).
+000900
+000910 FD  REPORT-FILE.
+000920 01  REPORT-REC.
+000930     05  RPT-NAME                PIC X(20).
+000940     05  FILLER                  PIC X(02) VALUE SPACES.
+000950     05  RPT-RESULT              PIC X(09).
+000960     05  FILLER                  PIC X(02) VALUE SPACES.
+000970     05  RPT-ID                  PIC X(05).
+000980     05  FILLER                  PIC X(02) VALUE SPACES.
+000990     05  RPT-MATCHED-NAME        PIC X(20).
+001000
+001010 WORKING-STORAGE SECTION.
+001020 01  SEARCH-NAME             PIC X(20).
+001030 01  FOUND-FLAG              PIC X VALUE "N".
+001040 01  EOF                     PIC X VALUE "N".
+001050 01  WS-EMP-FILE-STATUS      PIC X(02).
+001060     88  WS-EMP-FILE-OK          VALUE "00".
+001070 01  WS-AUDIT-FILE-STATUS    PIC X(02).
+001080     88  WS-AUDIT-FILE-OK        VALUE "00".
+001090 01  WS-CURRENT-DATE         PIC 9(08).
+001100 01  WS-CURRENT-TIME         PIC 9(08).
+001110
+001120 01  WS-MATCH-MODE           PIC X(01) VALUE "E".
+001130     88  WS-MODE-EXACT           VALUE "E".
+001140     88  WS-MODE-PARTIAL         VALUE "P".
+001150 01  WS-TRIMMED-SEARCH       PIC X(20).
+001160 77  WS-SEARCH-LEN           PIC 9(04) COMP VALUE 0.
+001170 77  WS-PARTIAL-OCCURS       PIC 9(04) COMP VALUE 0.
+001180 77  WS-MATCH-COUNT          PIC 9(04) COMP VALUE 0.
+001181 77  WS-READ-COUNT           PIC 9(04) COMP VALUE 0.
+001182 77  WS-NONMATCH-COUNT       PIC 9(04) COMP VALUE 0.
+001190
+001200 01  WS-RUN-MODE             PIC X(01) VALUE "I".
+001210     88  WS-RUN-INTERACTIVE      VALUE "I".
+001220     88  WS-RUN-BATCH             VALUE "B".
+001230
+001240 01  WS-CTL-FILE-STATUS      PIC X(02).
+001250     88  WS-CTL-FILE-OK          VALUE "00".
+001260 01  WS-RPT-FILE-STATUS      PIC X(02).
+001270     88  WS-RPT-FILE-OK          VALUE "00".
+001280 01  WS-CTL-EOF              PIC X VALUE "N".
+001281 01  WS-EMP-TABLE-FULL       PIC X(01) VALUE "N".
+001282     88  WS-EMP-TABLE-WAS-FULL   VALUE "Y".
+001290
+001300 77  WS-MAX-EMPS             PIC 9(04) COMP VALUE 500.
+001310 77  EMP-COUNT               PIC 9(04) COMP VALUE 0.
+001320 77  EMP-IDX                 PIC 9(04) COMP VALUE 0.
+001330
+001340 01  EMP-TABLE.
+001350     COPY "EMPTBL.cpy".
+001360
+001370 PROCEDURE DIVISION.
+001380
+001390 0000-MAINLINE.
+001400     DISPLAY "Run mode - I)nteractive or B)atch: "
+001410     ACCEPT WS-RUN-MODE
+001420     IF WS-RUN-BATCH
+001430         PERFORM 5000-BATCH-SEARCH
+001440     ELSE
+001450         PERFORM 1000-INITIALIZE
+001460         PERFORM 2000-SEARCH-EMPLOYEE
+001470         PERFORM 3000-LOG-SEARCH
+001480     END-IF
+001490     STOP RUN.
+001500
+001510******************************************************************
+001520*    1000-INITIALIZE
+001530******************************************************************
+001540 1000-INITIALIZE.
+001550     DISPLAY "Enter employee name to search: "
+001560     ACCEPT SEARCH-NAME
+001570     DISPLAY "Match mode - E)xact or P)artial: "
+001580     ACCEPT WS-MATCH-MODE
+001590     MOVE FUNCTION TRIM(SEARCH-NAME) TO WS-TRIMMED-SEARCH
+001600     MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-NAME))
+001610         TO WS-SEARCH-LEN
+001620     OPEN INPUT EMP-FILE
+001630     IF NOT WS-EMP-FILE-OK
+001640         DISPLAY "Employee file not found or unreadable, status "
+001650             WS-EMP-FILE-STATUS
+001660         STOP RUN
+001670     END-IF.
+001680
+001690******************************************************************
+001700*    2000-SEARCH-EMPLOYEE
+001710******************************************************************
+001720 2000-SEARCH-EMPLOYEE.
+001730     PERFORM UNTIL EOF = "Y"
+001740         READ EMP-FILE NEXT RECORD
+001750             AT END
+001760                 MOVE "Y" TO EOF
+001770             NOT AT END
+001780                 ADD 1 TO WS-READ-COUNT
+001781                 PERFORM 2100-TEST-FOR-MATCH
+001790         END-READ
+001800     END-PERFORM
+001810     IF FOUND-FLAG = "N"
+001820         DISPLAY "Employee not found."
+001830     ELSE
+001840         DISPLAY WS-MATCH-COUNT " match(es) found."
+001850     END-IF
+001851     SUBTRACT WS-MATCH-COUNT FROM WS-READ-COUNT
+001852         GIVING WS-NONMATCH-COUNT
+001853     DISPLAY WS-READ-COUNT " record(s) read, " WS-MATCH-COUNT
+001854         " matched, " WS-NONMATCH-COUNT " not matched."
+001860     CLOSE EMP-FILE.
+001870
+001880******************************************************************
+001890*    2100-TEST-FOR-MATCH - COMPARES THE CURRENT EMP-REC AGAINST
+001900*    SEARCH-NAME USING EITHER AN EXACT OR A SUBSTRING TEST,
+001910*    DEPENDING ON WS-MATCH-MODE.
+001920******************************************************************
+001930 2100-TEST-FOR-MATCH.
+001940     IF WS-MODE-PARTIAL
+001950         IF WS-SEARCH-LEN > 0
+001960             MOVE 0 TO WS-PARTIAL-OCCURS
+001970             INSPECT EMP-NAME TALLYING WS-PARTIAL-OCCURS
+001980                 FOR ALL WS-TRIMMED-SEARCH (1:WS-SEARCH-LEN)
+001990             IF WS-PARTIAL-OCCURS > 0
+002000                 DISPLAY "Found: " EMP-ID " " EMP-NAME
+002010                 ADD 1 TO WS-MATCH-COUNT
+002020                 MOVE "Y" TO FOUND-FLAG
+002030             END-IF
+002040         END-IF
+002050     ELSE
+002060         IF FUNCTION TRIM(EMP-NAME) = FUNCTION TRIM(SEARCH-NAME)
+002070             DISPLAY "Found: " EMP-ID " " EMP-NAME
+002080             ADD 1 TO WS-MATCH-COUNT
+002090             MOVE "Y" TO FOUND-FLAG
+002100         END-IF
+002110     END-IF.
+002120
+002130******************************************************************
+002140*    3000-LOG-SEARCH - APPENDS ONE ENTRY TO THE AUDIT LOG
+002150*    RECORDING WHEN THE SEARCH RAN, WHAT WAS SEARCHED FOR, AND
+002160*    WHETHER IT WAS FOUND.
+002170******************************************************************
+002180 3000-LOG-SEARCH.
+002190     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002200     ACCEPT WS-CURRENT-TIME FROM TIME
+002210     OPEN EXTEND AUDIT-LOG
+002220     IF NOT WS-AUDIT-FILE-OK
+002230         OPEN OUTPUT AUDIT-LOG
+002240     END-IF
+002250     IF WS-AUDIT-FILE-OK
+002260         MOVE SPACES TO AUDIT-REC
+002270         STRING WS-CURRENT-DATE WS-CURRENT-TIME (1:6)
+002280             DELIMITED BY SIZE INTO AUDIT-TIMESTAMP
+002290         MOVE SEARCH-NAME TO AUDIT-SEARCH-NAME
+002300         IF FOUND-FLAG = "Y"
+002310             MOVE "FOUND"     TO AUDIT-RESULT
+002320         ELSE
+002330             MOVE "NOTFOUND"  TO AUDIT-RESULT
+002340         END-IF
+002350         WRITE AUDIT-REC
+002360         CLOSE AUDIT-LOG
+002370     ELSE
+002380         DISPLAY "Unable to open audit log, status "
+002390             WS-AUDIT-FILE-STATUS
+002400     END-IF.
+002410
+002420******************************************************************
+002430*    5000-BATCH-SEARCH - LOOKS UP EVERY NAME ON THE CONTROL FILE
+002440*    AGAINST THE EMPLOYEE MASTER AND WRITES ONE REPORT LISTING
+002450*    FOUND/NOT-FOUND AND THE MATCHING EMP-ID/EMP-NAME.
+002460******************************************************************
+002470 5000-BATCH-SEARCH.
+002480     PERFORM 5100-LOAD-EMPLOYEES-TABLE
+002490     OPEN INPUT CONTROL-FILE
+002500     IF WS-CTL-FILE-OK
+002510         OPEN OUTPUT REPORT-FILE
+002520         IF WS-RPT-FILE-OK
+002530             PERFORM WITH TEST BEFORE UNTIL WS-CTL-EOF = "Y"
+002540                 READ CONTROL-FILE
+002550                     AT END
+002560                         MOVE "Y" TO WS-CTL-EOF
+002570                     NOT AT END
+002580                         PERFORM 5200-SEARCH-ONE-NAME
+002590                 END-READ
+002600             END-PERFORM
+002610             CLOSE REPORT-FILE
+002620             DISPLAY "Batch search complete, see "
+002625                 "searchreport.txt."
+002626             IF WS-EMP-TABLE-WAS-FULL
+002627                 DISPLAY "Employee table full at " WS-MAX-EMPS
+002628                     " - employees.txt has more records than "
+002629                     "that; not all were checked against."
+002630             END-IF
+002631         ELSE
+002640             DISPLAY "Unable to open report file, status "
+002650                 WS-RPT-FILE-STATUS
+002660         END-IF
+002670         CLOSE CONTROL-FILE
+002680     ELSE
+002690         DISPLAY "Control file not found or unreadable, status "
+002700             WS-CTL-FILE-STATUS
+002710     END-IF.
+002720
+002730******************************************************************
+002740*    5100-LOAD-EMPLOYEES-TABLE - READS THE EMPLOYEE MASTER INTO
+002750*    EMP-TABLE ONCE SO EVERY CONTROL-FILE NAME CAN BE CHECKED
+002760*    AGAINST IT WITHOUT REOPENING EMP-FILE REPEATEDLY.
+002770******************************************************************
+002780 5100-LOAD-EMPLOYEES-TABLE.
+002790     MOVE 0 TO EMP-COUNT
+002800     OPEN INPUT EMP-FILE
+002810     IF WS-EMP-FILE-OK
+002820         MOVE "N" TO EOF
+002830         PERFORM WITH TEST BEFORE UNTIL EOF = "Y"
+002840             READ EMP-FILE NEXT RECORD
+002850                 AT END
+002860                 MOVE "Y" TO EOF
+002870                 NOT AT END
+002880                 IF EMP-COUNT < WS-MAX-EMPS
+002881                 ADD 1 TO EMP-COUNT
+002890                 MOVE EMP-ID        TO TBL-ID (EMP-COUNT)
+002900                 MOVE EMP-NAME      TO TBL-NAME (EMP-COUNT)
+002910                 MOVE EMP-DEPT      TO TBL-DEPT (EMP-COUNT)
+002920                 MOVE EMP-HIRE-DATE TO TBL-HIRE-DATE (EMP-COUNT)
+002930                 MOVE EMP-PAY-GRADE TO TBL-PAY-GRADE (EMP-COUNT)
+002940                 MOVE EMP-STATUS    TO TBL-STATUS (EMP-COUNT)
+002941                 ELSE
+002942                     MOVE "Y" TO WS-EMP-TABLE-FULL
+002943                 END-IF
+002950             END-READ
+002960         END-PERFORM
+002970         CLOSE EMP-FILE
+002980     ELSE
+002990         DISPLAY "Employee file not found or unreadable, status "
+003000             WS-EMP-FILE-STATUS
+003005         STOP RUN
+003010     END-IF.
+003020
+003030******************************************************************
+003040*    5200-SEARCH-ONE-NAME - TESTS ONE CONTROL-FILE NAME AGAINST
+003050*    EVERY TABLE ENTRY AND WRITES A DETAIL LINE PER MATCH (OR A
+003060*    SINGLE NOT-FOUND LINE), THEN LOGS THE LOOKUP TO AUDIT-LOG.
+003070******************************************************************
+003080 5200-SEARCH-ONE-NAME.
+003090     MOVE CONTROL-REC TO SEARCH-NAME
+003100     MOVE 0   TO WS-MATCH-COUNT
+003110     MOVE "N" TO FOUND-FLAG
+003120     PERFORM VARYING EMP-IDX FROM 1 BY 1 UNTIL EMP-IDX > EMP-COUNT
+003130         IF FUNCTION TRIM(TBL-NAME (EMP-IDX)) =
+003140            FUNCTION TRIM(SEARCH-NAME)
+003150             MOVE SPACES           TO REPORT-REC
+003160             MOVE SEARCH-NAME      TO RPT-NAME
+003170             MOVE "FOUND"          TO RPT-RESULT
+003180             MOVE TBL-ID (EMP-IDX) TO RPT-ID
+003190             MOVE TBL-NAME (EMP-IDX) TO RPT-MATCHED-NAME
+003200             WRITE REPORT-REC
+003210             IF NOT WS-RPT-FILE-OK
+003220                 DISPLAY "Unable to write report line, status "
+003230                     WS-RPT-FILE-STATUS
+003240             END-IF
+003250             ADD 1 TO WS-MATCH-COUNT
+003260             MOVE "Y" TO FOUND-FLAG
+003270         END-IF
+003280     END-PERFORM
+003290     IF FOUND-FLAG = "N"
+003300         MOVE SPACES      TO REPORT-REC
+003310         MOVE SEARCH-NAME TO RPT-NAME
+003320         MOVE "NOT FOUND" TO RPT-RESULT
+003330         WRITE REPORT-REC
+003340         IF NOT WS-RPT-FILE-OK
+003350             DISPLAY "Unable to write report line, status "
+003360                 WS-RPT-FILE-STATUS
+003370         END-IF
+003380     END-IF
+003390     PERFORM 3000-LOG-SEARCH.
+003400
+003410 END PROGRAM recordSearch.
